@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PHPCAD03.
+       AUTHOR.        ElGualberton.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Manutencao do cadastro de tipos (TipoReg)    *
+                      *  usado para validar FileName-TIPO em PHPCAD01 *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT json ASSIGN   TO lb-json
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS fs-json.
+
+           SELECT TipoReg ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS TIPO-CODIGO
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-TipoReg.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  json.
+       01  linha-json                     pic x(1000).
+
+       FD  TipoReg
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-TipoReg.
+
+       01  TIPO-REG.
+           05 TIPO-CODIGO                 PIC  9(001).
+           05 TIPO-DESCRICAO              PIC  X(030).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REG-TIPO.
+           05 WS-TIPO-CODIGO         PIC  X(001).
+           05 WS-TIPO-DESCRICAO      PIC  X(030).
+
+       01  AREAS-DE-TRABALHO-1.
+           05 fs-json                     pic  x(002) value spaces.
+           05 lb-json                     pic  x(050) value
+              "\xampp\htdocs\cobolware\TipoReg.json".
+           05 marcador                    pic  x(002) value spaces.
+           05 WS-RETORNO-TELA             PIC  X(078).
+           05 REGISTROS                   PIC  9(006) VALUE 0.
+           05 FS-TipoReg                  PIC  X(002) VALUE "00".
+           05 LB-TipoReg                  PIC  X(050) VALUE "TipoReg".
+
+       LINKAGE SECTION.
+
+       01  LINKAGEM-CAMPOS.
+           05  USER-IO                    PIC  X(001).
+               88 OPEN-FILE                    VALUE "O" "o".
+               88 CLOSE-FILE                   VALUE "C" "c".
+               88 BEGIN-FILE                   VALUE "B" "b".
+               88 END-FILE                     VALUE "E" "e".
+               88 AT-END                       VALUE "*".
+               88 READ-NEXT                    VALUE "N" "n".
+               88 READ-PREVIOUS                VALUE "P" "p".
+               88 NOT-LESS                     VALUE ">".
+               88 NOT-GREATER                  VALUE "<".
+               88 READ-REG                     VALUE "A" "a".
+               88 WRITE-REG                    VALUE "W" "w".
+               88 REWRITE-REG                  VALUE "R" "r".
+               88 DELETE-REG                   VALUE "D" "d".
+           05  AREA-LINK                  PIC  X(100).
+       01  HEIGHT                         PIC  9(002).
+
+       PROCEDURE DIVISION USING LINKAGEM-CAMPOS.
+       000-INICIO.
+
+           EVALUATE TRUE
+               WHEN READ-REG
+                    PERFORM 300-TRATA-AREA-LINK THRU 300-99-FIM
+               WHEN WRITE-REG
+                    PERFORM 300-TRATA-AREA-LINK THRU 300-99-FIM
+               WHEN REWRITE-REG
+                    PERFORM 300-TRATA-AREA-LINK THRU 300-99-FIM
+               WHEN DELETE-REG
+                    PERFORM 300-TRATA-AREA-LINK THRU 300-99-FIM
+               WHEN OPEN-FILE
+                    perform 090-INICIO-JSON thru 090-99-FIM
+                    OPEN INPUT TipoReg
+                    MOVE 0 TO REGISTROS
+                    PERFORM TEST AFTER UNTIL FS-TipoReg > "09"
+                            READ TipoReg NEXT RECORD
+                                         IGNORE LOCK
+                            IF   FS-TipoReg < "10"
+                                 ADD 1 TO REGISTROS
+                                 PERFORM 100-DEVOLVE-REGISTRO THRU
+                                         100-99-FIM
+                            END-IF
+                    END-PERFORM
+                    CLOSE TipoReg
+                    PERFORM 110-FINALIZA-JSON thru 110-99-FIM
+               WHEN CLOSE-FILE
+                    CONTINUE
+               WHEN BEGIN-FILE
+                    INITIALIZE TIPO-REG
+                    START TipoReg KEY NOT < TIPO-CODIGO
+               WHEN END-FILE
+                    MOVE HIGH-VALUE TO TIPO-REG
+                    START TipoReg KEY NOT > TIPO-CODIGO
+           END-EVALUATE.
+       000-99-FIM.
+           STOP RUN.
+
+       090-INICIO-JSON.
+           INITIALIZE linha-json.
+           move '{ "TipoReg": [' to linha-json
+           EXEC COBOLware UTF8 FILE lb-json
+                UTF-8
+                RECORD linha-json
+           END-EXEC.
+       090-99-FIM. EXIT.
+
+       100-DEVOLVE-REGISTRO.
+           initialize linha-json.
+           if REGISTROS > 1
+              move ',{' to marcador
+           else
+              move '{'  to marcador
+           end-if.
+
+           STRING marcador
+                 '"CODIGO":'    '"' TIPO-CODIGO    '",'
+                 '"DESCRICAO":' '"' TIPO-DESCRICAO '"}'
+           DELIMITED BY SIZE INTO linha-json.
+           EXEC COBOLware UTF8 FILE lb-json
+                UTF-8
+                RECORD linha-json
+           END-EXEC.
+       100-99-FIM. EXIT.
+
+       110-FINALIZA-JSON.
+           INITIALIZE linha-json.
+           MOVE ']}' to linha-json.
+           EXEC COBOLware UTF8 FILE lb-json
+                UTF-8
+                RECORD linha-json
+           END-EXEC
+           MOVE 'TipoReg.json' TO WS-RETORNO-TELA.
+           EXEC COBOLware UTF8 FILE lb-json
+                CLOSE
+           END-EXEC.
+       110-99-FIM. EXIT.
+
+       300-TRATA-AREA-LINK.
+           if READ-REG
+              close TipoReg open input TipoReg
+              IF   FS-TipoReg = "35"
+                   OPEN OUTPUT TipoReg
+                   CLOSE TipoReg
+                   OPEN INPUT TipoReg
+              END-IF
+           else
+              close TipoReg open i-o TipoReg
+              IF   FS-TipoReg = "35"
+                   OPEN OUTPUT TipoReg
+                   CLOSE TipoReg
+                   OPEN I-O TipoReg
+              END-IF
+           end-if
+           if FS-TipoReg > "09"
+              PERFORM 900-FILE-STATUS THRU 900-99-FIM
+           end-if.
+           unstring AREA-LINK DELIMITED BY "¢" INTO
+                                       WS-TIPO-CODIGO
+                                       WS-TIPO-DESCRICAO.
+           inspect ws-tipo-descricao replacing all "§" by " ".
+           IF WS-TIPO-CODIGO IS NUMERIC
+              INITIALIZE TIPO-REG
+              MOVE WS-TIPO-CODIGO TO TIPO-CODIGO
+
+              EVALUATE TRUE
+                 WHEN READ-REG
+                      PERFORM TEST AFTER UNTIL FS-TipoReg NOT = "9D"
+                         READ TipoReg ignore lock
+                      END-perform
+                 WHEN WRITE-REG
+                      MOVE WS-TIPO-DESCRICAO TO TIPO-DESCRICAO
+                      write TIPO-REG
+                 WHEN REWRITE-REG
+                      PERFORM TEST AFTER UNTIL FS-TipoReg NOT = "9D"
+                         READ TipoReg ignore lock
+                      END-perform
+                      MOVE WS-TIPO-DESCRICAO TO TIPO-DESCRICAO
+                      rewrite TIPO-REG
+                 WHEN DELETE-REG
+                      PERFORM TEST AFTER UNTIL FS-TipoReg NOT = "9D"
+                         READ TipoReg ignore lock
+                      END-perform
+                      IF FS-TipoReg < "10"
+                         DELETE TipoReg Record
+                      END-IF
+              END-EVALUATE
+              if FS-TipoReg > "09"
+                 PERFORM 900-FILE-STATUS THRU 900-99-FIM
+              else
+                 if not DELETE-REG
+                    perform 090-INICIO-JSON      thru 090-99-FIM
+                    PERFORM 100-DEVOLVE-REGISTRO THRU 100-99-FIM
+                    PERFORM 110-FINALIZA-JSON    thru 110-99-FIM
+                 END-IF
+              end-if
+           END-IF.
+           close TipoReg.
+       300-99-FIM. EXIT.
+
+       900-FILE-STATUS.
+           initialize TIPO-REG
+           if FS-TipoReg = "23"
+              move "Tipo não encontrado." to TIPO-DESCRICAO
+           else
+              String "FileStatus "
+                      FS-TipoReg
+                      delimited by size INTO TIPO-DESCRICAO
+           end-if.
+           perform 090-INICIO-JSON      thru 090-99-FIM
+           PERFORM 100-DEVOLVE-REGISTRO THRU 100-99-FIM
+           PERFORM 110-FINALIZA-JSON    thru 110-99-FIM
+           close TipoReg.
+           go 000-99-FIM.
+       900-99-FIM. EXIT.
+
+       END PROGRAM PHPCAD03.
