@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PHPREL02.
+       AUTHOR.        ElGualberton.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Relatorio impresso do cadastro (FileName),   *
+                      *  ordenado por descricao, agrupado por TIPO    *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FileName ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS FileName-CHAVE
+                  ALTERNATE RECORD KEY IS FileName-CATALOGO-DESCRICAO
+                                          WITH DUPLICATES
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-FileName.
+
+           SELECT TipoReg ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS TIPO-CODIGO
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-TipoReg.
+
+           SELECT Listagem ASSIGN TO LB-Listagem
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-Listagem.
+
+           SELECT WorkTipo ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FileName
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-FileName.
+
+       01  FileName-REG.
+           05 FileName-CHAVE.
+              10 FileName-CATALOGO        PIC  9(003).
+              10 FileName-CODIGO          PIC  9(005).
+           05 FileName-CATALOGO-DESCRICAO.
+              10 FileName-CATALOGO-ALT    PIC  9(003).
+              10 FileName-DESCRICAO       PIC  X(030).
+           05 FileName-PRECO              PIC  9(008)V99.
+           05 redefines FileName-PRECO.
+              10 FileName-PRECO-CHEIO     PIC  9(008).
+              10 FileName-PRECO-CENTAVOS  PIC  9(002).
+           05 FileName-TIPO               PIC  9(001).
+              88 FileName-PECA                         VALUE 1.
+              88 FileName-ACABADO                      VALUE 2.
+              88 FileName-MATERIAL                     VALUE 3.
+           05 FileName-OPCOES.
+              10 FileName-IMPORTADO       PIC  9(001).
+              10 FileName-GARANTIA        PIC  9(001).
+              10 FileName-DURAVEL         PIC  9(001).
+           05 FileName-DATA-ALTERACAO.
+              10 FileName-DATA-ALT        PIC  9(008).
+              10 FileName-HORA-ALT        PIC  9(006).
+           05 FileName-ATIVO              PIC  X(001).
+              88 FileName-REG-ATIVO                    VALUE "1".
+              88 FileName-REG-INATIVO                  VALUE "0".
+
+       FD  TipoReg
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-TipoReg.
+
+       01  TIPO-REG.
+           05 TIPO-CODIGO                 PIC  9(001).
+           05 TIPO-DESCRICAO              PIC  X(030).
+
+       FD  Listagem
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-Listagem.
+
+       01  LINHA-LISTAGEM                 PIC  X(080).
+
+       SD  WorkTipo.
+
+       01  WT-REG.
+           05 WT-CATALOGO                 PIC  9(003).
+           05 WT-TIPO                     PIC  9(001).
+           05 WT-DESCRICAO                PIC  X(030).
+           05 WT-CODIGO                   PIC  9(005).
+           05 WT-PRECO                    PIC  9(008)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 FS-FileName                 PIC  X(002) VALUE "00".
+           05 LB-FileName                 PIC  X(050) VALUE "FileName".
+           05 FS-TipoReg                  PIC  X(002) VALUE "00".
+           05 LB-TipoReg                  PIC  X(050) VALUE "TipoReg".
+           05 FS-Listagem                 PIC  X(002) VALUE "00".
+           05 LB-Listagem                 PIC  X(050) VALUE
+              "PHPREL02.LST".
+           05 WS-FIM-FileName             PIC  X(001) VALUE "N".
+              88 AT-END-FileName               VALUE "S".
+           05 WS-FIM-WorkTipo             PIC  X(001) VALUE "N".
+              88 AT-END-WorkTipo               VALUE "S".
+           05 WS-TIPO-ANTERIOR            PIC  9(001) VALUE ZEROS.
+           05 WS-CATALOGO-ANTERIOR        PIC  9(003) VALUE ZEROS.
+           05 WS-PRIMEIRO-DETALHE-GRUPO   PIC  X(001) VALUE "S".
+              88 PRIMEIRO-DETALHE-GRUPO        VALUE "S"
+                                                FALSE "N".
+           05 WS-LINHAS-PAGINA            PIC  9(002) VALUE ZEROS.
+           05 WS-MAX-LINHAS               PIC  9(002) VALUE 20.
+           05 WS-PAGINA                   PIC  9(004) VALUE ZEROS.
+           05 WS-TOTAL-GERAL              PIC  9(006) VALUE ZEROS.
+           05 WS-TOTAL-GRUPO              PIC  9(006) VALUE ZEROS.
+           05 MASC-PAGINA                 PIC  ZZZ9.
+           05 MASC-PRECO                  PIC  ZZZZZZZ9.99.
+           05 MASC-TOTAL                  PIC  ZZZZZ9.
+
+       01  WS-CABECALHO-1.
+           05 FILLER                      PIC  X(013) VALUE
+              "Itens - Cat. ".
+           05 WS-CAB1-CATALOGO            PIC  ZZZ9.
+           05 FILLER                      PIC  X(002) VALUE " -".
+           05 FILLER                      PIC  X(001) VALUE SPACES.
+           05 WS-CAB1-TIPO                PIC  9(001).
+           05 FILLER                      PIC  X(002) VALUE " -".
+           05 FILLER                      PIC  X(001) VALUE SPACES.
+           05 WS-CAB1-TIPO-DESC           PIC  X(030).
+           05 FILLER                      PIC  X(008) VALUE
+              " Pagina ".
+           05 WS-CAB1-PAGINA              PIC  ZZZ9.
+
+       01  WS-CABECALHO-2.
+           05 FILLER                      PIC  X(005) VALUE "CAT".
+           05 FILLER                      PIC  X(008) VALUE "CODIGO".
+           05 FILLER                      PIC  X(032) VALUE
+              "DESCRICAO".
+           05 FILLER                      PIC  X(015) VALUE "PRECO".
+           05 FILLER                      PIC  X(005) VALUE "TIPO".
+
+       01  WS-DETALHE.
+           05 WD-CATALOGO                 PIC  9(003).
+           05 FILLER                      PIC  X(002) VALUE SPACES.
+           05 WD-CODIGO                   PIC  9(005).
+           05 FILLER                      PIC  X(003) VALUE SPACES.
+           05 WD-DESCRICAO                PIC  X(030).
+           05 FILLER                      PIC  X(002) VALUE SPACES.
+           05 WD-PRECO                    PIC  ZZZZZZZ9.99.
+           05 FILLER                      PIC  X(003) VALUE SPACES.
+           05 WD-TIPO                     PIC  9(001).
+
+       01  WS-TOTAL-LINHA.
+           05 FILLER                      PIC  X(021) VALUE
+              "Total do tipo.......:".
+           05 WTL-TOTAL                   PIC  ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+
+           PERFORM 100-ABRE-ARQUIVOS  THRU 100-99-FIM
+           MOVE ZEROS TO WS-TOTAL-GERAL
+           SET  PRIMEIRO-DETALHE-GRUPO TO TRUE
+           SORT WorkTipo
+                ON ASCENDING KEY WT-CATALOGO WT-TIPO WT-DESCRICAO
+                INPUT PROCEDURE  150-RELEASE-REGISTROS
+                OUTPUT PROCEDURE 200-LISTA-ORDENADA
+           IF NOT PRIMEIRO-DETALHE-GRUPO
+              PERFORM 250-IMPRIME-TOTAL-GRUPO THRU 250-99-FIM
+           END-IF
+           CLOSE FileName TipoReg Listagem
+           DISPLAY WS-TOTAL-GERAL " item(ns) listado(s)."
+           STOP RUN.
+
+       100-ABRE-ARQUIVOS.
+           OPEN INPUT  FileName
+           OPEN INPUT  TipoReg
+           OPEN OUTPUT Listagem
+           IF   FS-FileName > "09" OR FS-TipoReg > "09"
+                                   OR FS-Listagem > "09"
+                DISPLAY "Erro ao abrir arquivos - "
+                        FS-FileName " " FS-TipoReg " " FS-Listagem
+                STOP RUN
+           END-IF.
+       100-99-FIM. EXIT.
+
+       150-RELEASE-REGISTROS.
+           INITIALIZE FileName-REG
+           MOVE "N" TO WS-FIM-FileName
+           START FileName KEY NOT < FileName-CHAVE
+                 INVALID KEY SET AT-END-FileName TO TRUE
+           END-START
+           PERFORM TEST AFTER UNTIL AT-END-FileName
+              READ FileName NEXT RECORD IGNORE LOCK
+                   AT END SET AT-END-FileName TO TRUE
+              END-READ
+              IF   NOT AT-END-FileName
+               AND FileName-REG-ATIVO
+                   MOVE FileName-CATALOGO  TO WT-CATALOGO
+                   MOVE FileName-TIPO      TO WT-TIPO
+                   MOVE FileName-DESCRICAO TO WT-DESCRICAO
+                   MOVE FileName-CODIGO    TO WT-CODIGO
+                   MOVE FileName-PRECO     TO WT-PRECO
+                   RELEASE WT-REG
+              END-IF
+           END-PERFORM.
+       150-99-FIM. EXIT.
+
+       200-LISTA-ORDENADA.
+           MOVE "N" TO WS-FIM-WorkTipo
+           PERFORM TEST AFTER UNTIL AT-END-WorkTipo
+              RETURN WorkTipo
+                     AT END SET AT-END-WorkTipo TO TRUE
+              END-RETURN
+              IF NOT AT-END-WorkTipo
+                 PERFORM 220-TRATA-QUEBRA-TIPO THRU 220-99-FIM
+                 PERFORM 300-IMPRIME-DETALHE   THRU 300-99-FIM
+              END-IF
+           END-PERFORM.
+       200-99-FIM. EXIT.
+
+       220-TRATA-QUEBRA-TIPO.
+           IF   PRIMEIRO-DETALHE-GRUPO
+            OR WT-CATALOGO NOT = WS-CATALOGO-ANTERIOR
+            OR WT-TIPO NOT = WS-TIPO-ANTERIOR
+                IF NOT PRIMEIRO-DETALHE-GRUPO
+                   PERFORM 250-IMPRIME-TOTAL-GRUPO THRU 250-99-FIM
+                END-IF
+                MOVE WT-CATALOGO TO WS-CATALOGO-ANTERIOR
+                MOVE WT-TIPO TO WS-TIPO-ANTERIOR
+                MOVE ZEROS   TO WS-TOTAL-GRUPO
+                SET PRIMEIRO-DETALHE-GRUPO TO FALSE
+                PERFORM 400-IMPRIME-CABECALHO THRU 400-99-FIM
+           END-IF
+           IF   WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+                PERFORM 400-IMPRIME-CABECALHO THRU 400-99-FIM
+           END-IF.
+       220-99-FIM. EXIT.
+
+       250-IMPRIME-TOTAL-GRUPO.
+           MOVE SPACES TO LINHA-LISTAGEM
+           WRITE LINHA-LISTAGEM
+           MOVE WS-TOTAL-GRUPO TO WTL-TOTAL
+           MOVE WS-TOTAL-LINHA TO LINHA-LISTAGEM
+           WRITE LINHA-LISTAGEM
+           ADD 2 TO WS-LINHAS-PAGINA.
+       250-99-FIM. EXIT.
+
+       300-IMPRIME-DETALHE.
+           MOVE SPACES     TO LINHA-LISTAGEM
+           MOVE WT-CATALOGO   TO WD-CATALOGO
+           MOVE WT-CODIGO     TO WD-CODIGO
+           MOVE WT-DESCRICAO  TO WD-DESCRICAO
+           MOVE WT-PRECO      TO WD-PRECO
+           MOVE WT-TIPO       TO WD-TIPO
+           MOVE WS-DETALHE TO LINHA-LISTAGEM
+           WRITE LINHA-LISTAGEM
+           ADD 1 TO WS-LINHAS-PAGINA
+           ADD 1 TO WS-TOTAL-GRUPO
+           ADD 1 TO WS-TOTAL-GERAL.
+       300-99-FIM. EXIT.
+
+       400-IMPRIME-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE ZEROS TO WS-LINHAS-PAGINA
+           MOVE WT-TIPO TO TIPO-CODIGO
+           PERFORM TEST AFTER UNTIL FS-TipoReg NOT = "9D"
+              READ TipoReg ignore lock
+           END-PERFORM
+           IF   FS-TipoReg = "00"
+                MOVE TIPO-DESCRICAO TO WS-CAB1-TIPO-DESC
+           ELSE
+                MOVE SPACES TO WS-CAB1-TIPO-DESC
+           END-IF
+           MOVE WT-CATALOGO TO WS-CAB1-CATALOGO
+           MOVE WT-TIPO TO WS-CAB1-TIPO
+           MOVE WS-PAGINA     TO WS-CAB1-PAGINA
+           MOVE SPACES TO LINHA-LISTAGEM
+           WRITE LINHA-LISTAGEM
+           MOVE WS-CABECALHO-1 TO LINHA-LISTAGEM
+           WRITE LINHA-LISTAGEM
+           MOVE WS-CABECALHO-2 TO LINHA-LISTAGEM
+           WRITE LINHA-LISTAGEM
+           MOVE SPACES TO LINHA-LISTAGEM
+           WRITE LINHA-LISTAGEM
+           ADD 4 TO WS-LINHAS-PAGINA.
+       400-99-FIM. EXIT.
+
+       END PROGRAM PHPREL02.
