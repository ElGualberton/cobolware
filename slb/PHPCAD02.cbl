@@ -13,7 +13,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT json ASSIGN TO "\xampp\htdocs\cobolware\FileName.json"
+           SELECT json ASSIGN   TO lb-json
                   ORGANIZATION  IS LINE SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS fs-json.
@@ -22,11 +22,18 @@
                   ORGANIZATION  IS INDEXED
                   ACCESS MODE   IS DYNAMIC
                   RECORD  KEY   IS FileName-CHAVE
-                  ALTERNATE RECORD KEY IS FileName-DESCRICAO
+                  ALTERNATE RECORD KEY IS FileName-CATALOGO-DESCRICAO
                                           WITH DUPLICATES
                   LOCK MODE     IS AUTOMATIC
                   FILE STATUS   IS FS-FileName.
 
+           SELECT CtrlJson ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CTJ-CATALOGO
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-CtrlJson.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -39,8 +46,11 @@
 
        01  FileName-REG.
            05 FileName-CHAVE.
+              10 FileName-CATALOGO        PIC  9(003).
               10 FileName-CODIGO          PIC  9(005).
-           05 FileName-DESCRICAO          PIC  X(030).
+           05 FileName-CATALOGO-DESCRICAO.
+              10 FileName-CATALOGO-ALT    PIC  9(003).
+              10 FileName-DESCRICAO       PIC  X(030).
            05 FileName-PRECO              PIC  9(008)V99.
            05 redefines FileName-PRECO.
               10 FileName-PRECO-CHEIO     PIC  9(008).
@@ -53,6 +63,23 @@
               10 FileName-IMPORTADO       PIC  9(001).
               10 FileName-GARANTIA        PIC  9(001).
               10 FileName-DURAVEL         PIC  9(001).
+           05 FileName-DATA-ALTERACAO.
+              10 FileName-DATA-ALT        PIC  9(008).
+              10 FileName-HORA-ALT        PIC  9(006).
+           05 FileName-ATIVO              PIC  X(001).
+              88 FileName-REG-ATIVO                    VALUE "1".
+              88 FileName-REG-INATIVO                  VALUE "0".
+
+       FD  CtrlJson
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CtrlJson.
+
+       01  CTRL-JSON-REG.
+           05 CTJ-CATALOGO                PIC  9(003).
+           05 CTJ-REGISTROS               PIC  9(006).
+           05 CTJ-DATA-HORA.
+              10 CTJ-DATA                 PIC  9(008).
+              10 CTJ-HORA                 PIC  9(006).
 
        WORKING-STORAGE SECTION.
 
@@ -76,8 +103,17 @@
 
        01  AREAS-DE-TRABALHO-1.
            05 fs-json                     pic  x(002) value spaces.
-           05 lb-json                     pic  x(040) value
+           05 lb-json                     pic  x(050) value
               "\xampp\htdocs\cobolware\FileName.json".
+           05 WS-NOME-FINAL-JSON          PIC  X(050) VALUE SPACES.
+           05 WS-RENAME-RC                PIC  S9(009) COMP-5 VALUE 0.
+           05 FS-CtrlJson                 PIC  X(002) VALUE "00".
+           05 LB-CtrlJson                 PIC  X(050) VALUE "CtrlJson".
+           05 WS-CATALOGO-ANTERIOR        PIC  9(003) VALUE ZEROS.
+           05 WS-CATALOGO-EDT             PIC  9(003) VALUE ZEROS.
+           05 WS-PRIMEIRO-CATALOGO        PIC  X(001) VALUE "S".
+              88 PRIMEIRO-CATALOGO             VALUE "S"
+                                               FALSE "N".
            05 marcador                    pic  x(002) value spaces.
            05 WS-RETORNO-TELA             PIC  X(078).
            05 MASC-VALOR                  PIC  ZZZZZZZ9.99
@@ -88,29 +124,103 @@
            05 REGISTROS                   PIC  9(006) VALUE 0.
            05 FS-FileName                 PIC  X(002) VALUE "00".
            05 LB-FileName                 PIC  X(050) VALUE "FileName".
+           05 WS-PARM-LINHA               PIC  X(015) VALUE SPACES.
+           05 WS-DESDE                    PIC  9(014) VALUE ZEROS.
+           05 WS-MODO-EXPORT              PIC  X(001) VALUE "C".
+              88 MODO-COMPLETO                 VALUE "C".
+              88 MODO-INCREMENTAL              VALUE "I".
+           05 WS-INCLUI-INATIVOS          PIC  X(001) VALUE "N".
+              88 INCLUI-INATIVOS               VALUE "S" "s".
 
        PROCEDURE DIVISION.
        000-INICIO.
 
-           perform 090-INICIO-JSON thru 090-99-FIM
+           PERFORM 050-VERIFICA-PARM thru 050-99-FIM
            OPEN INPUT FileName
            MOVE 0 TO REGISTROS
            PERFORM TEST AFTER UNTIL FS-FileName > "09"
                    READ FileName NEXT RECORD
                                  IGNORE LOCK
                    IF   FS-FileName < "10"
-                        ADD 1 TO REGISTROS
-                        PERFORM 100-DEVOLVE-REGISTRO THRU
-                                100-99-FIM
+                        IF   MODO-COMPLETO
+                             PERFORM 060-TRATA-QUEBRA-CATALOGO THRU
+                                     060-99-FIM
+                        END-IF
+                        IF   (NOT MODO-INCREMENTAL
+                              OR FileName-DATA-ALTERACAO > WS-DESDE)
+                         AND (INCLUI-INATIVOS OR FileName-REG-ATIVO)
+                             IF   MODO-INCREMENTAL
+                                  PERFORM 060-TRATA-QUEBRA-CATALOGO
+                                          THRU 060-99-FIM
+                             END-IF
+                             ADD 1 TO REGISTROS
+                             PERFORM 100-DEVOLVE-REGISTRO THRU
+                                     100-99-FIM
+                        END-IF
                    END-IF
            END-PERFORM
-           IF   REGISTROS = 0
-                MOVE 1 TO REGISTROS
+           IF   NOT PRIMEIRO-CATALOGO
+                PERFORM 110-FINALIZA-JSON thru 110-99-FIM
+           ELSE
+                IF   MODO-COMPLETO
+                     INITIALIZE FileName-REG
+                     MOVE FileName-CATALOGO TO WS-CATALOGO-ANTERIOR
+                     PERFORM 070-MONTA-NOME-JSON THRU 070-99-FIM
+                     PERFORM 090-INICIO-JSON     THRU 090-99-FIM
+                     PERFORM 110-FINALIZA-JSON   THRU 110-99-FIM
+                END-IF
            END-IF
-           PERFORM 110-FINALIZA-JSON thru 110-99-FIM.
+           CLOSE FileName.
 
            STOP RUN.
 
+       050-VERIFICA-PARM.
+           MOVE SPACES TO WS-PARM-LINHA
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE
+           IF   WS-PARM-LINHA(1:14) IS NUMERIC
+            AND WS-PARM-LINHA(1:14) NOT = ZEROS
+                MOVE WS-PARM-LINHA(1:14) TO WS-DESDE
+                SET MODO-INCREMENTAL TO TRUE
+           ELSE
+                SET MODO-COMPLETO TO TRUE
+           END-IF
+           MOVE WS-PARM-LINHA(15:1) TO WS-INCLUI-INATIVOS.
+       050-99-FIM. EXIT.
+
+       060-TRATA-QUEBRA-CATALOGO.
+           IF   PRIMEIRO-CATALOGO
+            OR FileName-CATALOGO NOT = WS-CATALOGO-ANTERIOR
+                IF NOT PRIMEIRO-CATALOGO
+                   PERFORM 110-FINALIZA-JSON THRU 110-99-FIM
+                END-IF
+                MOVE FileName-CATALOGO TO WS-CATALOGO-ANTERIOR
+                MOVE 0                 TO REGISTROS
+                SET PRIMEIRO-CATALOGO TO FALSE
+                PERFORM 070-MONTA-NOME-JSON THRU 070-99-FIM
+                PERFORM 090-INICIO-JSON     THRU 090-99-FIM
+           END-IF.
+       060-99-FIM. EXIT.
+
+       070-MONTA-NOME-JSON.
+           MOVE FileName-CATALOGO TO WS-CATALOGO-EDT
+           INITIALIZE WS-NOME-FINAL-JSON
+           IF   MODO-INCREMENTAL
+                STRING "\xampp\htdocs\cobolware\FileName_"
+                       WS-CATALOGO-EDT
+                       "_delta.json"
+                       DELIMITED BY SIZE INTO WS-NOME-FINAL-JSON
+           ELSE
+                STRING "\xampp\htdocs\cobolware\FileName_"
+                       WS-CATALOGO-EDT
+                       ".json"
+                       DELIMITED BY SIZE INTO WS-NOME-FINAL-JSON
+           END-IF
+           INITIALIZE lb-json
+           STRING WS-NOME-FINAL-JSON DELIMITED BY SPACE
+                  ".tmp"             DELIMITED BY SIZE
+                  INTO lb-json.
+       070-99-FIM. EXIT.
+
        090-INICIO-JSON.
            INITIALIZE linha-json.
            move '{ "FileName": [' to linha-json
@@ -132,6 +242,7 @@
 
            MOVE FileName-PRECO TO MASC-VALOR
            STRING marcador
+                 '"CATALOGO": ' '"' FileName-CATALOGO  '",'
                  '"CODIGO":   ' '"' FileName-CODIGO    '",'
                  '"DESCRICAO":' '"' FileName-DESCRICAO '",'
                  '"PRECO":    ' '"' MASC-VALOR         '",'
@@ -151,12 +262,43 @@
                 UTF-8
                 RECORD linha-json
            END-EXEC
-           MOVE 'FileName.json' TO WS-RETORNO-TELA.
            EXEC COBOLware UTF8 FILE lb-json
                 CLOSE
-           END-EXEC.
+           END-EXEC
+           CALL "CBL_RENAME_FILE" USING lb-json WS-NOME-FINAL-JSON
+                                  RETURNING WS-RENAME-RC
+           IF   WS-RENAME-RC = 0
+                MOVE WS-NOME-FINAL-JSON TO WS-RETORNO-TELA
+                IF   MODO-COMPLETO
+                     PERFORM 120-GRAVA-CTRL-JSON THRU 120-99-FIM
+                END-IF
+           ELSE
+                DISPLAY "Erro " WS-RENAME-RC
+                        " ao renomear " lb-json
+                        " para " WS-NOME-FINAL-JSON
+           END-IF.
        110-99-FIM. EXIT.
 
+       120-GRAVA-CTRL-JSON.
+           MOVE WS-CATALOGO-ANTERIOR TO CTJ-CATALOGO
+           OPEN I-O CtrlJson
+           IF   FS-CtrlJson = "35"
+                OPEN OUTPUT CtrlJson
+                CLOSE CtrlJson
+                OPEN I-O CtrlJson
+           END-IF
+           READ CtrlJson
+           MOVE REGISTROS TO CTJ-REGISTROS
+           ACCEPT CTJ-DATA FROM DATE YYYYMMDD
+           ACCEPT CTJ-HORA FROM TIME
+           IF   FS-CtrlJson = "23"
+                WRITE CTRL-JSON-REG
+           ELSE
+                REWRITE CTRL-JSON-REG
+           END-IF
+           CLOSE CtrlJson.
+       120-99-FIM. EXIT.
+
        900-FILE-STATUS.
            OPEN OUTPUT json.
            INITIALIZE linha-json.
