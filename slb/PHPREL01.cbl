@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PHPREL01.
+       AUTHOR.        ElGualberton.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Relatorio de historico de precos (PrecoHist) *
+                      *  por codigo ou por periodo                    *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PrecoHist ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS PH-CHAVE
+                  ALTERNATE RECORD KEY IS PH-DATA-HORA
+                                          WITH DUPLICATES
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-PrecoHist.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PrecoHist
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-PrecoHist.
+
+       01  PRECO-HIST-REG.
+           05 PH-CHAVE.
+              10 PH-CATALOGO              PIC  9(003).
+              10 PH-CODIGO                PIC  9(005).
+              10 PH-DATA-HORA.
+                 15 PH-DATA                PIC  9(008).
+                 15 PH-HORA                PIC  9(006).
+           05 PH-PRECO-ANTIGO             PIC  9(008)V99.
+           05 PH-PRECO-NOVO               PIC  9(008)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 FS-PrecoHist                PIC  X(002) VALUE "00".
+           05 LB-PrecoHist                PIC  X(050) VALUE "PrecoHist".
+           05 WS-PARM-LINHA               PIC  X(020) VALUE SPACES.
+           05 WS-MODO                     PIC  X(001) VALUE SPACES.
+              88 MODO-POR-CODIGO               VALUE "C" "c".
+              88 MODO-POR-PERIODO              VALUE "P" "p".
+           05 WS-CATALOGO-PARM            PIC  9(003) VALUE ZEROS.
+           05 WS-CODIGO-PARM              PIC  9(005) VALUE ZEROS.
+           05 WS-DATA-INICIAL             PIC  9(008) VALUE ZEROS.
+           05 WS-DATA-FINAL               PIC  9(008) VALUE ZEROS.
+           05 WS-LINHAS                   PIC  9(006) VALUE ZEROS.
+           05 MASC-PRECO                  PIC  ZZZZZZZ9.99.
+           05 LINHA-RELATORIO             PIC  X(080) VALUE SPACES.
+           05 WS-FIM-CODIGO               PIC  X(001) VALUE "N".
+              88 AT-END-CODIGO                 VALUE "S".
+           05 WS-FIM-PERIODO              PIC  X(001) VALUE "N".
+              88 AT-END-PERIODO                VALUE "S".
+           05 WS-PRECO-ANTIGO-IMP         PIC  X(011) VALUE SPACES.
+           05 WS-PRECO-NOVO-IMP           PIC  X(011) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+
+           PERFORM 050-LE-PARAMETRO    THRU 050-99-FIM
+           PERFORM 100-ABRE-ARQUIVO    THRU 100-99-FIM
+           EVALUATE TRUE
+               WHEN MODO-POR-CODIGO
+                    PERFORM 200-LISTA-POR-CODIGO  THRU 200-99-FIM
+               WHEN MODO-POR-PERIODO
+                    PERFORM 300-LISTA-POR-PERIODO THRU 300-99-FIM
+               WHEN OTHER
+                    DISPLAY "Parametro invalido. Use C<cat><codigo> ou "
+                            "P<inicio>-<fim>."
+           END-EVALUATE
+           CLOSE PrecoHist
+           DISPLAY WS-LINHAS " alteracao(oes) de preco listada(s)."
+           STOP RUN.
+
+       050-LE-PARAMETRO.
+           MOVE SPACES TO WS-PARM-LINHA
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE
+           MOVE WS-PARM-LINHA(1:1) TO WS-MODO
+           EVALUATE TRUE
+               WHEN MODO-POR-CODIGO
+                    MOVE WS-PARM-LINHA(2:3) TO WS-CATALOGO-PARM
+                    MOVE WS-PARM-LINHA(5:5) TO WS-CODIGO-PARM
+               WHEN MODO-POR-PERIODO
+                    MOVE WS-PARM-LINHA(2:8)  TO WS-DATA-INICIAL
+                    MOVE WS-PARM-LINHA(11:8) TO WS-DATA-FINAL
+           END-EVALUATE.
+       050-99-FIM. EXIT.
+
+       100-ABRE-ARQUIVO.
+           OPEN INPUT PrecoHist
+           IF   FS-PrecoHist > "09"
+                DISPLAY "Nao foi possivel abrir PrecoHist - status "
+                        FS-PrecoHist
+                STOP RUN
+           END-IF.
+       100-99-FIM. EXIT.
+
+       200-LISTA-POR-CODIGO.
+           MOVE ZEROS TO WS-LINHAS
+           INITIALIZE PRECO-HIST-REG
+           MOVE WS-CATALOGO-PARM TO PH-CATALOGO
+           MOVE WS-CODIGO-PARM   TO PH-CODIGO
+           START PrecoHist KEY NOT < PH-CHAVE
+                 INVALID KEY SET AT-END-CODIGO TO TRUE
+           END-START
+           PERFORM TEST AFTER UNTIL AT-END-CODIGO
+              READ PrecoHist NEXT RECORD
+                   AT END SET AT-END-CODIGO TO TRUE
+              END-READ
+              IF NOT AT-END-CODIGO
+                 IF PH-CATALOGO NOT = WS-CATALOGO-PARM
+                    OR PH-CODIGO NOT = WS-CODIGO-PARM
+                    SET AT-END-CODIGO TO TRUE
+                 ELSE
+                    ADD 1 TO WS-LINHAS
+                    PERFORM 900-IMPRIME-LINHA THRU 900-99-FIM
+                 END-IF
+              END-IF
+           END-PERFORM.
+       200-99-FIM. EXIT.
+
+       300-LISTA-POR-PERIODO.
+           MOVE ZEROS TO WS-LINHAS
+           INITIALIZE PRECO-HIST-REG
+           MOVE WS-DATA-INICIAL TO PH-DATA
+           MOVE ZEROS           TO PH-HORA
+           START PrecoHist KEY NOT < PH-DATA-HORA
+                 INVALID KEY SET AT-END-PERIODO TO TRUE
+           END-START
+           PERFORM TEST AFTER UNTIL AT-END-PERIODO
+              READ PrecoHist NEXT RECORD
+                   AT END SET AT-END-PERIODO TO TRUE
+              END-READ
+              IF NOT AT-END-PERIODO
+                 IF PH-DATA > WS-DATA-FINAL
+                    SET AT-END-PERIODO TO TRUE
+                 ELSE
+                    ADD 1 TO WS-LINHAS
+                    PERFORM 900-IMPRIME-LINHA THRU 900-99-FIM
+                 END-IF
+              END-IF
+           END-PERFORM.
+       300-99-FIM. EXIT.
+
+       900-IMPRIME-LINHA.
+           MOVE SPACES TO LINHA-RELATORIO
+           MOVE PH-PRECO-ANTIGO TO MASC-PRECO
+           MOVE MASC-PRECO      TO WS-PRECO-ANTIGO-IMP
+           MOVE PH-PRECO-NOVO   TO MASC-PRECO
+           MOVE MASC-PRECO      TO WS-PRECO-NOVO-IMP
+           STRING PH-CATALOGO         " "
+                  PH-CODIGO           " "
+                  PH-DATA              " "
+                  PH-HORA              " de "
+                  WS-PRECO-ANTIGO-IMP  " para "
+                  WS-PRECO-NOVO-IMP
+                  DELIMITED BY SIZE INTO LINHA-RELATORIO
+           DISPLAY LINHA-RELATORIO.
+       900-99-FIM. EXIT.
+
+       END PROGRAM PHPREL01.
