@@ -22,11 +22,39 @@
                   ORGANIZATION  IS INDEXED
                   ACCESS MODE   IS DYNAMIC
                   RECORD  KEY   IS FileName-CHAVE
-                  ALTERNATE RECORD KEY IS FileName-DESCRICAO
+                  ALTERNATE RECORD KEY IS FileName-CATALOGO-DESCRICAO
                                           WITH DUPLICATES
                   LOCK MODE     IS AUTOMATIC
                   FILE STATUS   IS FS-FileName.
 
+           SELECT TipoReg ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS TIPO-CODIGO
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-TipoReg.
+
+           SELECT AuditReg ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-AuditReg.
+
+           SELECT CtrlCod ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD  KEY   IS CTRL-CHAVE
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-CtrlCod.
+
+           SELECT PrecoHist ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS PH-CHAVE
+                  ALTERNATE RECORD KEY IS PH-DATA-HORA
+                                          WITH DUPLICATES
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-PrecoHist.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -37,10 +65,58 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS LB-FileName.
 
+       FD  TipoReg
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-TipoReg.
+
+       01  TIPO-REG.
+           05 TIPO-CODIGO                 PIC  9(001).
+           05 TIPO-DESCRICAO              PIC  X(030).
+
+       FD  AuditReg
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-AuditReg.
+
+       01  AUDIT-REG.
+           05 AUDIT-DATA                  PIC  9(008).
+           05 AUDIT-HORA                  PIC  9(006).
+           05 AUDIT-OPERACAO              PIC  X(001).
+              88 AUDIT-GRAVACAO                VALUE "W".
+              88 AUDIT-ALTERACAO               VALUE "R".
+              88 AUDIT-EXCLUSAO                VALUE "D".
+           05 AUDIT-ANTES                 PIC  X(070).
+           05 AUDIT-DEPOIS                PIC  X(070).
+
+       FD  CtrlCod
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CtrlCod.
+
+       01  CTRL-REG.
+           05 CTRL-CHAVE.
+              10 CTRL-CATALOGO            PIC  9(003).
+           05 CTRL-ULTIMO-CODIGO          PIC  9(005).
+
+       FD  PrecoHist
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-PrecoHist.
+
+       01  PRECO-HIST-REG.
+           05 PH-CHAVE.
+              10 PH-CATALOGO              PIC  9(003).
+              10 PH-CODIGO                PIC  9(005).
+              10 PH-DATA-HORA.
+                 15 PH-DATA                PIC  9(008).
+                 15 PH-HORA                PIC  9(006).
+           05 PH-PRECO-ANTIGO             PIC  9(008)V99.
+           05 PH-PRECO-NOVO               PIC  9(008)V99.
+
        01  FileName-REG.
            05 FileName-CHAVE.
+              10 FileName-CATALOGO        PIC  9(003).
               10 FileName-CODIGO          PIC  9(005).
-           05 FileName-DESCRICAO          PIC  X(030).
+           05 FileName-CATALOGO-DESCRICAO.
+              10 FileName-CATALOGO-ALT    PIC  9(003).
+              10 FileName-DESCRICAO       PIC  X(030).
            05 FileName-PRECO              PIC  9(008)V99.
            05 redefines FileName-PRECO.
               10 FileName-PRECO-CHEIO     PIC  9(008).
@@ -53,6 +129,12 @@
               10 FileName-IMPORTADO       PIC  9(001).
               10 FileName-GARANTIA        PIC  9(001).
               10 FileName-DURAVEL         PIC  9(001).
+           05 FileName-DATA-ALTERACAO.
+              10 FileName-DATA-ALT        PIC  9(008).
+              10 FileName-HORA-ALT        PIC  9(006).
+           05 FileName-ATIVO              PIC  X(001).
+              88 FileName-REG-ATIVO                    VALUE "1".
+              88 FileName-REG-INATIVO                  VALUE "0".
 
        WORKING-STORAGE SECTION.
 
@@ -75,7 +157,6 @@
               10 WS-DURAVEL         PIC  X(001).
 
        01  AREAS-DE-TRABALHO-1.
-           05 NM-CODIGO                   PIC  9(005) VALUE ZEROS.
            05 fs-json                     pic  x(002) value spaces.
            05 lb-json                     pic  x(050) value
               "\xampp\htdocs\cobolware\FileName.json".
@@ -89,15 +170,18 @@
            05 REGISTROS                   PIC  9(006) VALUE 0.
            05 FS-FileName                 PIC  X(002) VALUE "00".
            05 LB-FileName                 PIC  X(050) VALUE "FileName".
-           05 sys-sets.
-              10 filler                   pic  x(011) value
-                                                     "set codreg=".
-              10 sys-codreg               pic  9(005) value zeros.
-           05 return-code-ws              pic s9(8) comp-5.
-           05 filler                      redefines return-code-ws.
-               10 filler                  pic xx.
-               10 high-order-byte         pic s9 comp-5.
-               10 low-order-byte          pic s9 comp-5.
+           05 FS-TipoReg                  PIC  X(002) VALUE "00".
+           05 LB-TipoReg                  PIC  X(050) VALUE "TipoReg".
+           05 WS-MSG-ERRO                 PIC  X(040) VALUE SPACES.
+           05 FS-AuditReg                 PIC  X(002) VALUE "00".
+           05 LB-AuditReg                 PIC  X(050) VALUE "AuditReg".
+           05 WS-AUDIT-ANTES              PIC  X(070) VALUE SPACES.
+           05 WS-AUDIT-DEPOIS             PIC  X(070) VALUE SPACES.
+           05 FS-CtrlCod                  PIC  X(002) VALUE "00".
+           05 LB-CtrlCod                  PIC  X(050) VALUE "CtrlCod".
+           05 FS-PrecoHist                PIC  X(002) VALUE "00".
+           05 LB-PrecoHist                PIC  X(050) VALUE "PrecoHist".
+           05 WS-PRECO-ANTERIOR           PIC  9(008)V99 VALUE ZEROS.
 
 
        LINKAGE SECTION.
@@ -118,10 +202,12 @@
                88 WRITE-REG                    VALUE "W" "w".
                88 REWRITE-REG                  VALUE "R" "r".
                88 DELETE-REG                   VALUE "D" "d".
+               88 REATIVA-REG                  VALUE "T" "t".
            05  AREA-LINK                  PIC  X(100).
        01  ORDER-MODE                     PIC  9(001).
            88 ORDER-BY-LEFT                    VALUE 1.
            88 ORDER-BY-RIGHT                   VALUE 2.
+       01  CATALOGO-LINK                  PIC  9(003).
        01  LEFT-ITEM.
            05 LIST-CODIGO                 PIC  9(005).
            05 FILLER                      PIC  X(075).
@@ -157,6 +243,8 @@
                     PERFORM 300-TRATA-AREA-LINK THRU 300-99-FIM
                 WHEN DELETE-REG
                     PERFORM 300-TRATA-AREA-LINK THRU 300-99-FIM
+                WHEN REATIVA-REG
+                    PERFORM 300-TRATA-AREA-LINK THRU 300-99-FIM
                WHEN EDIT-KEY
                     CONTINUE *> Tecla de funÃ§Ã£o em BOXFILESELECT-EDIT
                              *> Item posicionado em BOXFILESELECT-OPTION
@@ -168,6 +256,10 @@
                                           OR REGISTROS = HEIGHT
                             READ FileName NEXT RECORD
                                           IGNORE LOCK
+                            IF   FS-FileName < "10"
+                             AND FileName-CATALOGO NOT = CATALOGO-LINK
+                                 MOVE "10" TO FS-FileName
+                            END-IF
                             IF   FS-FileName < "10"
                                  ADD 1 TO REGISTROS
                                  PERFORM 100-DEVOLVE-REGISTRO THRU
@@ -185,23 +277,30 @@
                     CLOSE FileName
                WHEN BEGIN-FILE
                     INITIALIZE FileName-REG
+                    MOVE CATALOGO-LINK TO FileName-CATALOGO
+                    MOVE CATALOGO-LINK TO FileName-CATALOGO-ALT
                     EVALUATE TRUE
                         WHEN ORDER-BY-RIGHT
-                             START FileName KEY NOT < FileName-DESCRICAO
+                             START FileName KEY NOT <
+                                   FileName-CATALOGO-DESCRICAO
                         WHEN OTHER
                              START FileName KEY NOT < FileName-CHAVE
                     END-EVALUATE
                WHEN END-FILE
                     MOVE HIGH-VALUE TO FileName-REG
+                    MOVE CATALOGO-LINK TO FileName-CATALOGO
+                    MOVE CATALOGO-LINK TO FileName-CATALOGO-ALT
                     EVALUATE TRUE
                         WHEN ORDER-BY-RIGHT
-                             START FileName KEY NOT > FileName-DESCRICAO
+                             START FileName KEY NOT >
+                                   FileName-CATALOGO-DESCRICAO
                         WHEN OTHER
                              START FileName KEY NOT > FileName-CHAVE
                     END-EVALUATE
                WHEN READ-NEXT
                     OPEN INPUT FileName
                     initialize FileName-reg
+                    MOVE CATALOGO-LINK TO FileName-CATALOGO
                     if AREA-LINK(1:5) is numeric
                        move AREA-LINK(1:5) to FileName-CODIGO
                        add  1              to FileName-CODIGO
@@ -209,7 +308,11 @@
                     end-if
                     READ FileName NEXT RECORD
                                   IGNORE LOCK
-                    IF   FS-FileName > "09"
+                    IF   FS-FileName < "10"
+                     AND FileName-CATALOGO NOT = CATALOGO-LINK
+                         SET AT-END TO TRUE
+                    END-IF
+                    IF   FS-FileName > "09" OR AT-END
                          SET AT-END TO TRUE
                     ELSE
                          perform 090-INICIO-JSON thru 090-99-FIM
@@ -221,6 +324,7 @@
                WHEN READ-PREVIOUS
                     OPEN INPUT FileName
                     initialize FileName-reg
+                    MOVE CATALOGO-LINK TO FileName-CATALOGO
                     if AREA-LINK(1:5) is numeric
                        move AREA-LINK(1:5) to FileName-CODIGO
       *                subtract 1        from FileName-CODIGO
@@ -228,7 +332,11 @@
                     end-if
                     READ FileName PREVIOUS RECORD
                                   IGNORE LOCK
-                    IF   FS-FileName > "09"
+                    IF   FS-FileName < "10"
+                     AND FileName-CATALOGO NOT = CATALOGO-LINK
+                         SET AT-END TO TRUE
+                    END-IF
+                    IF   FS-FileName > "09" OR AT-END
                          SET AT-END TO TRUE
                     ELSE
                          perform 090-INICIO-JSON thru 090-99-FIM
@@ -240,13 +348,17 @@
                WHEN NOT-LESS
                     EVALUATE TRUE
                         WHEN ORDER-BY-RIGHT
+                             MOVE CATALOGO-LINK  TO
+                                  FileName-CATALOGO-ALT
                              MOVE LIST-DESCRICAO TO FileName-DESCRICAO
-                             START FileName KEY NOT < FileName-DESCRICAO
+                             START FileName KEY NOT <
+                                   FileName-CATALOGO-DESCRICAO
                                    INVALID KEY
                                            SET AT-END TO TRUE
                              END-START
                         WHEN OTHER
-                             MOVE LIST-CODIGO TO FileName-CODIGO
+                             MOVE CATALOGO-LINK TO FileName-CATALOGO
+                             MOVE LIST-CODIGO   TO FileName-CODIGO
                              START FileName KEY NOT < FileName-CHAVE
                                    INVALID KEY
                                            SET AT-END TO TRUE
@@ -255,13 +367,17 @@
                WHEN NOT-GREATER
                     EVALUATE TRUE
                         WHEN ORDER-BY-RIGHT
+                             MOVE CATALOGO-LINK  TO
+                                  FileName-CATALOGO-ALT
                              MOVE LIST-DESCRICAO TO FileName-DESCRICAO
-                             START FileName KEY NOT > FileName-DESCRICAO
+                             START FileName KEY NOT >
+                                   FileName-CATALOGO-DESCRICAO
                                    INVALID KEY
                                            SET AT-END TO TRUE
                              END-START
                         WHEN OTHER
-                             MOVE LIST-CODIGO TO FileName-CODIGO
+                             MOVE CATALOGO-LINK TO FileName-CATALOGO
+                             MOVE LIST-CODIGO   TO FileName-CODIGO
                              START FileName KEY NOT > FileName-CHAVE
                                    INVALID KEY
                                            SET AT-END TO TRUE
@@ -292,6 +408,7 @@
 
            MOVE FileName-PRECO TO MASC-VALOR
            STRING marcador
+                 '"CATALOGO":'  '"' FileName-CATALOGO  '",'
                  '"CODIGO":'    '"' FileName-CODIGO    '",'
                  '"DESCRICAO":' '"' FileName-DESCRICAO '",'
                  '"PRECO":'     '"' MASC-VALOR         '",'
@@ -328,6 +445,8 @@
            if FS-FileName > "09"
               PERFORM 900-FILE-STATUS THRU 900-99-FIM
            end-if.
+           move spaces to WS-AUDIT-ANTES
+           move spaces to WS-AUDIT-DEPOIS
            unstring AREA-LINK DELIMITED BY "¢" INTO
                                        WS-CODIGO
                                        WS-DESCRICAO
@@ -342,47 +461,79 @@
 
               EVALUATE TRUE
                  WHEN READ-REG
+                      MOVE CATALOGO-LINK TO FileName-CATALOGO
                       MOVE WS-CODIGO TO FileName-CODIGO
                       PERFORM TEST AFTER UNTIL FS-FileName NOT = "9D"
                          READ FileName ignore lock
                       END-perform
                  WHEN WRITE-REG
                       initialize FileName-reg
-                      move 99999 to FileName-CODIGO
-                      start FileName key is less FileName-CHAVE
-                      READ FileName PREVIOUS RECORD IGNORE LOCK
+                      PERFORM 315-PROXIMO-CODIGO THRU 315-99-FIM
+                      MOVE CTRL-ULTIMO-CODIGO TO WS-CODIGO
+                      perform 310-TRATAR-AREA-LINK thru 310-99-fim
+                      SET FileName-REG-ATIVO TO TRUE
+                      perform 320-VALIDA-DADOS   thru 320-99-fim
+                      write FileName-REG
                       IF FS-FileName < "10"
-                         move FileName-CODIGO TO NM-CODIGO
-                         ADD  1               TO NM-CODIGO
-                         MOVE NM-CODIGO       TO WS-CODIGO
-                         perform 310-TRATAR-AREA-LINK thru 310-99-fim
-                         write FileName-REG
-                         initialize sys-codreg
-                         move FileName-CODIGO to sys-codreg
-                         display "XCODCLI" UPON ENVIRONMENT-NAME
-                         display WS-CODIGO UPON ENVIRONMENT-VALUE
-                         CALL "SYSTEM" USING     sys-sets
-                                       returning return-code-ws
-                      end-if
+                         move FileName-REG to WS-AUDIT-DEPOIS
+                         rewrite CTRL-REG
+                      END-IF
+                      close CtrlCod
                  WHEN REWRITE-REG
+                      MOVE CATALOGO-LINK TO FileName-CATALOGO
                       MOVE WS-CODIGO TO FileName-CODIGO
                       PERFORM TEST AFTER UNTIL FS-FileName NOT = "9D"
                          READ FileName ignore lock
                       END-perform
+                      move FileName-REG to WS-AUDIT-ANTES
+                      move FileName-PRECO to WS-PRECO-ANTERIOR
                       perform 310-TRATAR-AREA-LINK thru 310-99-fim
+                      perform 320-VALIDA-DADOS   thru 320-99-fim
                       rewrite FileName-REG
+                      IF FS-FileName < "10"
+                         move FileName-REG to WS-AUDIT-DEPOIS
+                         if WS-PRECO-ANTERIOR NOT = FileName-PRECO
+                            perform 360-GRAVA-HIST-PRECO thru 360-99-fim
+                         end-if
+                      END-IF
                  WHEN DELETE-REG
+                      MOVE CATALOGO-LINK TO FileName-CATALOGO
                       MOVE WS-CODIGO TO FileName-CODIGO
                       PERFORM TEST AFTER UNTIL FS-FileName NOT = "9D"
                          READ FileName ignore lock
                       END-perform
                       IF FS-FileName < "10"
-                         DELETE FileName Record
+                         move FileName-REG to WS-AUDIT-ANTES
+                         SET FileName-REG-INATIVO TO TRUE
+                         ACCEPT FileName-DATA-ALT FROM DATE YYYYMMDD
+                         ACCEPT FileName-HORA-ALT FROM TIME
+                         REWRITE FileName-REG
+                         move FileName-REG to WS-AUDIT-DEPOIS
+                      END-IF
+                 WHEN REATIVA-REG
+                      MOVE CATALOGO-LINK TO FileName-CATALOGO
+                      MOVE WS-CODIGO TO FileName-CODIGO
+                      PERFORM TEST AFTER UNTIL FS-FileName NOT = "9D"
+                         READ FileName ignore lock
+                      END-perform
+                      IF FS-FileName < "10"
+                         move FileName-REG to WS-AUDIT-ANTES
+                         SET FileName-REG-ATIVO TO TRUE
+                         ACCEPT FileName-DATA-ALT FROM DATE YYYYMMDD
+                         ACCEPT FileName-HORA-ALT FROM TIME
+                         REWRITE FileName-REG
+                         move FileName-REG to WS-AUDIT-DEPOIS
                       END-IF
               END-EVALUATE
               if FS-FileName > "09"
                  PERFORM 900-FILE-STATUS THRU 900-99-FIM
               else
+                 if not READ-REG
+                    perform 950-GRAVA-AUDITORIA thru 950-99-fim
+                 end-if
+                 if WRITE-REG
+                    move WS-CODIGO to AREA-LINK(1:5)
+                 end-if
                  if not DELETE-REG
                     perform 090-INICIO-JSON      thru 090-99-FIM
                     PERFORM 100-DEVOLVE-REGISTRO THRU 100-99-FIM
@@ -394,6 +545,8 @@
        300-99-FIM. EXIT.
 
        310-TRATAR-AREA-LINK.
+           move CATALOGO-LINK       to FileName-CATALOGO
+           move CATALOGO-LINK       to FileName-CATALOGO-ALT
            move WS-CODIGO           to FileName-CODIGO
            move WS-DESCRICAO        to FileName-DESCRICAO
            move WS-PRECO-CHEIO      to FileName-PRECO-CHEIO
@@ -401,9 +554,118 @@
            move WS-TIPO             to FileName-TIPO
            move WS-IMPORTADO        to FileName-IMPORTADO
            move WS-GARANTIA         to FileName-GARANTIA
-           move WS-DURAVEL          to FileName-DURAVEL.
+           move WS-DURAVEL          to FileName-DURAVEL
+           ACCEPT FileName-DATA-ALT FROM DATE YYYYMMDD
+           ACCEPT FileName-HORA-ALT FROM TIME.
        310-99-FIM. EXIT.
 
+       315-PROXIMO-CODIGO.
+           MOVE CATALOGO-LINK TO CTRL-CATALOGO
+           OPEN I-O CtrlCod
+           IF   FS-CtrlCod = "35"
+                OPEN OUTPUT CtrlCod
+                CLOSE CtrlCod
+                OPEN I-O CtrlCod
+           END-IF
+           PERFORM TEST AFTER UNTIL FS-CtrlCod NOT = "9D"
+              READ CtrlCod
+           END-PERFORM
+           IF   FS-CtrlCod = "23"
+                INITIALIZE CTRL-REG
+                MOVE CATALOGO-LINK TO CTRL-CATALOGO
+                PERFORM 317-SEMEIA-CONTADOR THRU 317-99-FIM
+                WRITE CTRL-REG
+           END-IF
+           ADD 1 TO CTRL-ULTIMO-CODIGO.
+       315-99-FIM. EXIT.
+
+       317-SEMEIA-CONTADOR.
+           MOVE 0 TO CTRL-ULTIMO-CODIGO
+           MOVE CATALOGO-LINK TO FileName-CATALOGO
+           MOVE 99999         TO FileName-CODIGO
+           START FileName KEY NOT > FileName-CHAVE
+                 INVALID KEY CONTINUE
+           END-START
+           IF   FS-FileName < "10"
+                READ FileName PREVIOUS RECORD IGNORE LOCK
+                IF   FS-FileName < "10"
+                 AND FileName-CATALOGO = CATALOGO-LINK
+                     MOVE FileName-CODIGO TO CTRL-ULTIMO-CODIGO
+                END-IF
+           END-IF.
+       317-99-FIM. EXIT.
+
+       360-GRAVA-HIST-PRECO.
+           INITIALIZE PRECO-HIST-REG
+           MOVE FileName-CATALOGO TO PH-CATALOGO
+           MOVE FileName-CODIGO   TO PH-CODIGO
+           ACCEPT PH-DATA FROM DATE YYYYMMDD
+           ACCEPT PH-HORA FROM TIME
+           MOVE WS-PRECO-ANTERIOR TO PH-PRECO-ANTIGO
+           MOVE FileName-PRECO    TO PH-PRECO-NOVO
+           OPEN I-O PrecoHist
+           IF   FS-PrecoHist = "35"
+                OPEN OUTPUT PrecoHist
+                CLOSE PrecoHist
+                OPEN I-O PrecoHist
+           END-IF
+           WRITE PRECO-HIST-REG
+           CLOSE PrecoHist.
+       360-99-FIM. EXIT.
+
+       320-VALIDA-DADOS.
+           MOVE SPACES TO WS-MSG-ERRO
+           IF   FileName-PRECO = ZEROS
+                MOVE "Preco nao pode ser zero." TO WS-MSG-ERRO
+           END-IF
+           IF   WS-MSG-ERRO = SPACES
+            AND FileName-DESCRICAO = SPACES
+                MOVE "Descricao nao pode ser em branco." TO
+                     WS-MSG-ERRO
+           END-IF
+           IF   WS-MSG-ERRO = SPACES
+                PERFORM 330-VALIDA-TIPO THRU 330-99-FIM
+           END-IF
+           IF   WS-MSG-ERRO NOT = SPACES
+                PERFORM 910-DADOS-INVALIDOS THRU 910-99-FIM
+           END-IF.
+       320-99-FIM. EXIT.
+
+       330-VALIDA-TIPO.
+           MOVE FileName-TIPO TO TIPO-CODIGO
+           OPEN INPUT TipoReg
+           IF   FS-TipoReg = "35"
+                OPEN OUTPUT TipoReg
+                CLOSE TipoReg
+                OPEN INPUT TipoReg
+           END-IF
+           READ TipoReg
+           IF   FS-TipoReg > "09"
+                MOVE "Tipo informado nao cadastrado." TO WS-MSG-ERRO
+           END-IF
+           CLOSE TipoReg.
+       330-99-FIM. EXIT.
+
+       950-GRAVA-AUDITORIA.
+           INITIALIZE AUDIT-REG
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD
+           ACCEPT AUDIT-HORA FROM TIME
+           EVALUATE TRUE
+               WHEN WRITE-REG   SET AUDIT-GRAVACAO  TO TRUE
+               WHEN REWRITE-REG SET AUDIT-ALTERACAO TO TRUE
+               WHEN DELETE-REG  SET AUDIT-EXCLUSAO  TO TRUE
+               WHEN REATIVA-REG SET AUDIT-ALTERACAO TO TRUE
+           END-EVALUATE
+           MOVE WS-AUDIT-ANTES  TO AUDIT-ANTES
+           MOVE WS-AUDIT-DEPOIS TO AUDIT-DEPOIS
+           OPEN EXTEND AuditReg
+           IF   FS-AuditReg = "05" OR FS-AuditReg = "35"
+                OPEN OUTPUT AuditReg
+           END-IF
+           WRITE AUDIT-REG
+           CLOSE AuditReg.
+       950-99-FIM. EXIT.
+
        400-listar-zero.
            initialize FileName-reg
            perform 090-INICIO-JSON      thru 090-99-FIM
@@ -423,8 +685,20 @@
            perform 090-INICIO-JSON      thru 090-99-FIM
            PERFORM 100-DEVOLVE-REGISTRO THRU 100-99-FIM
            PERFORM 110-FINALIZA-JSON    thru 110-99-FIM
+           close CtrlCod.
            close FileName.
            go 000-99-FIM.
        900-99-FIM. EXIT.
 
+       910-DADOS-INVALIDOS.
+           initialize FileName-reg
+           move WS-MSG-ERRO to FileName-DESCRICAO
+           perform 090-INICIO-JSON      thru 090-99-FIM
+           PERFORM 100-DEVOLVE-REGISTRO THRU 100-99-FIM
+           PERFORM 110-FINALIZA-JSON    thru 110-99-FIM
+           close CtrlCod.
+           close FileName.
+           go 000-99-FIM.
+       910-99-FIM. EXIT.
+
        END PROGRAM PHPCAD01.
